@@ -12,21 +12,75 @@ data division.
 
 working-storage section.
 
-*> Cursor for room creation
+*> Cursor for room creation - createX/createY is always the
+*> top-left corner of the room currently being carved.
 01 levelCursor.
   02 createX pic 9(2) usage is binary.
   02 createY pic 9(2) usage is binary.
+  02 roomWidth pic 9(2) usage is binary.
+  02 roomHeight pic 9(2) usage is binary.
+
+*> Where the previous room ended up, so the next feature can
+*> be grown off it.
+01 lastRoom.
+  02 lastRoomX pic 9(2) usage is binary.
+  02 lastRoomY pic 9(2) usage is binary.
+  02 lastRoomWidth pic 9(2) usage is binary.
+  02 lastRoomHeight pic 9(2) usage is binary.
+
+*> First room generated - used to site the up staircase.
+01 firstRoom.
+  02 firstRoomX pic 9(2) usage is binary.
+  02 firstRoomY pic 9(2) usage is binary.
+  02 firstRoomWidth pic 9(2) usage is binary.
+  02 firstRoomHeight pic 9(2) usage is binary.
+
+*> The wall/direction a new feature is grown from, and the
+*> corridor that connects it back to lastRoom.
+01 growthCursor.
+  02 wallDirection pic 9(1) usage is binary.
+  02 corridorLength pic 9(2) usage is binary.
+  02 corridorFixed pic 9(2) usage is binary.
+  02 corridorFrom pic 9(2) usage is binary.
+  02 corridorTo pic 9(2) usage is binary.
+  02 corridorHorizontal pic 9(1) usage is binary.
+
+*> pickWall's growth math can walk createX/createY/corridorFrom/
+*> corridorTo off the top or left edge of the map before they're
+*> clamped - compute them here as signed fields first, so an
+*> out-of-range candidate is rejected by checkMapForSpace on its
+*> true (possibly negative) value instead of being silently
+*> truncated into the unsigned fields below.
+01 levelCursorSigned.
+  02 createXs pic s9(3) usage is binary.
+  02 createYs pic s9(3) usage is binary.
+01 growthCursorSigned.
+  02 corridorFixedS pic s9(3) usage is binary.
+  02 corridorFromS pic s9(3) usage is binary.
+  02 corridorToS pic s9(3) usage is binary.
 
 01 spaceExists pic 9(1) usage is binary.
 01 numberRooms pic 9(2) usage is binary.
+01 tileOccupied pic 9(1) usage is binary.
+
+*> Scratch subscripts, used by every loop in this program.
+01 brushRow pic 9(2) usage is binary.
+01 brushCol pic 9(2) usage is binary.
+01 attemptCount pic 9(3) usage is binary.
 
-*> Map of level
-01 map-table.
-  02 map-row occurs 25 times.
-    03 map-column occurs 80 times.
-      04 map-cell pic x(1) value " ".
+linkage section.
+copy "maptbl.cpy".
+copy "monstbl.cpy".
+copy "itemtbl.cpy".
 
-procedure division.
+*> Where the caller's character should be dropped once the
+*> level is generated.
+01 dungeon-linkage.
+  02 startPlayerX pic 9(2) usage is binary.
+  02 startPlayerY pic 9(2) usage is binary.
+
+procedure division using map-table monster-table item-table
+    dungeon-linkage.
 
 *> -------------------------------------
 *> Section: genDungeon
@@ -37,105 +91,324 @@ genDungeon.
   perform wipeMap.
   move 40 to createX.
   move 12 to createY.
+  move 8 to roomWidth.
+  move 5 to roomHeight.
   perform addRoom.
-  genFeature.
+  move createX to firstRoomX lastRoomX.
+  move createY to firstRoomY lastRoomY.
+  move roomWidth to firstRoomWidth lastRoomWidth.
+  move roomHeight to firstRoomHeight lastRoomHeight.
+  move 1 to numberRooms.
+  move 0 to attemptCount.
+genFeature.
+  add 1 to attemptCount.
+  if attemptCount > 50
+    then go to doneAddingRooms.
   perform genNewFeature.
   perform pickWall.
   perform checkMapForSpace.
   if spaceExists is not equal to 1
     then go to genFeature.
+  move 0 to attemptCount.
   perform addFeature.
+  add 1 to numberRooms.
+  move createX to lastRoomX.
+  move createY to lastRoomY.
+  move roomWidth to lastRoomWidth.
+  move roomHeight to lastRoomHeight.
   if numberRooms is not greater than 5
     then go to genFeature.
+doneAddingRooms.
   perform addStaircases.
   perform seedMonsters.
+  perform seedItems.
+  move firstRoomX to startPlayerX.
+  move firstRoomY to startPlayerY.
+  add 2 to startPlayerX.
+  add 2 to startPlayerY.
   exit program.
 
 *> -------------------------------------
 *> Section: wipeMap
 *>
-*> Wipe the existing map
+*> Wipe the existing map back to solid
+*> rock, ready for rooms to be carved
+*> out of it.
 *> -------------------------------------
 wipeMap section.
-  move " " to map-cell(1,1)
-  move " " to map-cell(1,2)
+  perform varying brushRow from 1 by 1 until brushRow > 25
+    perform varying brushCol from 1 by 1 until brushCol > 80
+      move "x" to map-cell(brushRow, brushCol)
+    end-perform
+  end-perform.
   exit section.
 
 
 *> -------------------------------------
 *> Section: addRoom
 *>
-*> Add a room to the map
+*> Carve a rectangular room of
+*> roomWidth by roomHeight into
+*> map-table at createX/createY.
 *> -------------------------------------
 addRoom section.
-  move " " to map-cell(1,1)
-  move " " to map-cell(1,2)
+  perform varying brushRow from createY by 1
+      until brushRow > createY + roomHeight - 1
+    perform varying brushCol from createX by 1
+        until brushCol > createX + roomWidth - 1
+      move "." to map-cell(brushRow, brushCol)
+    end-perform
+  end-perform.
   exit section.
 
 
 *> -------------------------------------
 *> Section: genNewFeature
 *>
-*> Wipe the existing map
+*> Decide how big the next room is
+*> going to be.
 *> -------------------------------------
 genNewFeature section.
-  move " " to map-cell(1,1)
-  move " " to map-cell(1,2)
+  compute roomWidth = 4 + (function random * 5).
+  compute roomHeight = 3 + (function random * 4).
   exit section.
 
 
 *> -------------------------------------
 *> Section: pickWall
 *>
-*> Wipe the existing map
+*> Pick a wall of the last room and a
+*> direction to grow the next feature
+*> off it, and work out the corridor
+*> that will join the two rooms.
 *> -------------------------------------
 pickWall section.
-  move " " to map-cell(1,1)
-  move " " to map-cell(1,2)
+  compute wallDirection = 1 + (function random * 4).
+  compute corridorLength = 2 + (function random * 4).
+  evaluate wallDirection
+    when 1
+      *> grow north
+      move lastRoomX to createXs
+      compute createYs = lastRoomY - roomHeight - corridorLength
+      compute corridorFixedS = lastRoomX + (lastRoomWidth / 2)
+      compute corridorFromS = createYs + roomHeight
+      compute corridorToS = lastRoomY - 1
+      move 0 to corridorHorizontal
+    when 2
+      *> grow south
+      move lastRoomX to createXs
+      compute createYs = lastRoomY + lastRoomHeight + corridorLength
+      compute corridorFixedS = lastRoomX + (lastRoomWidth / 2)
+      compute corridorFromS = lastRoomY + lastRoomHeight
+      compute corridorToS = createYs - 1
+      move 0 to corridorHorizontal
+    when 3
+      *> grow east
+      move lastRoomY to createYs
+      compute createXs = lastRoomX + lastRoomWidth + corridorLength
+      compute corridorFixedS = lastRoomY + (lastRoomHeight / 2)
+      compute corridorFromS = lastRoomX + lastRoomWidth
+      compute corridorToS = createXs - 1
+      move 1 to corridorHorizontal
+    when other
+      *> grow west
+      move lastRoomY to createYs
+      compute createXs = lastRoomX - roomWidth - corridorLength
+      compute corridorFixedS = lastRoomY + (lastRoomHeight / 2)
+      compute corridorFromS = createXs + roomWidth
+      compute corridorToS = lastRoomX - 1
+      move 1 to corridorHorizontal
+  end-evaluate.
   exit section.
 
 
 *> -------------------------------------
 *> Section: checkMapForSpace
 *>
-*> Wipe the existing map
+*> See whether the rectangle just
+*> proposed by pickWall actually fits
+*> on the map and doesn't collide with
+*> anything already carved. The bounds
+*> checks below run against the signed
+*> candidate values pickWall computed,
+*> before any of them are truncated
+*> into the unsigned room/corridor
+*> fields - a candidate that strayed
+*> off the north or west edge is
+*> rejected on its true negative value
+*> rather than on the positive value
+*> COBOL would otherwise have wrapped
+*> it to.
 *> -------------------------------------
 checkMapForSpace section.
-  move " " to map-cell(1,1)
-  move " " to map-cell(1,2)
+  move 0 to spaceExists.
+  if createXs is less than 2 or createYs is less than 2
+    go to checkMapForSpace-exit.
+  if createXs + roomWidth - 1 is greater than 79
+    go to checkMapForSpace-exit.
+  if createYs + roomHeight - 1 is greater than 21
+    go to checkMapForSpace-exit.
+  if corridorHorizontal is equal to 1
+    if corridorFromS is less than 2 or corridorToS is greater than 78
+      go to checkMapForSpace-exit
+    end-if
+  else
+    if corridorFromS is less than 2 or corridorToS is greater than 21
+      go to checkMapForSpace-exit
+    end-if
+  end-if.
+  move createXs to createX.
+  move createYs to createY.
+  move corridorFixedS to corridorFixed.
+  move corridorFromS to corridorFrom.
+  move corridorToS to corridorTo.
+  perform varying brushRow from createY by 1
+      until brushRow > createY + roomHeight - 1
+    perform varying brushCol from createX by 1
+        until brushCol > createX + roomWidth - 1
+      if map-cell(brushRow, brushCol) is not equal to "x"
+        go to checkMapForSpace-exit
+      end-if
+    end-perform
+  end-perform.
+  move 1 to spaceExists.
+checkMapForSpace-exit.
   exit section.
 
 
 *> -------------------------------------
 *> Section: addFeature
 *>
-*> Wipe the existing map
+*> Carve the new room in and join it
+*> back to the last room with a
+*> corridor.
 *> -------------------------------------
 addFeature section.
-  move " " to map-cell(1,1)
-  move " " to map-cell(1,2)
+  perform addRoom.
+  if corridorHorizontal is equal to 1
+    perform varying brushCol from corridorFrom by 1
+        until brushCol > corridorTo
+      move "." to map-cell(corridorFixed, brushCol)
+    end-perform
+  else
+    perform varying brushRow from corridorFrom by 1
+        until brushRow > corridorTo
+      move "." to map-cell(brushRow, corridorFixed)
+    end-perform
+  end-if.
   exit section.
 
 
 *> -------------------------------------
-*> Section: addStaircases
+*> Section: seedMonsters
 *>
-*> Wipe the existing map
+*> Scatter a handful of monsters onto
+*> floor tiles away from the starting
+*> room.
 *> -------------------------------------
 seedMonsters section.
-  move " " to map-cell(1,1)
-  move " " to map-cell(1,2)
+  perform seedOneMonster thru seedOneMonster-exit
+    varying monster-idx from 1 by 1 until monster-idx > 5.
   exit section.
 
+*> Place a single monster, retrying on a fresh floor tile each
+*> time, giving up after 50 tries so an overpacked level can
+*> never hang the generator.
+seedOneMonster.
+  move 0 to attemptCount.
+  move "N" to monster-active(monster-idx).
+seedOneMonster-retry.
+  add 1 to attemptCount.
+  if attemptCount > 50
+    go to seedOneMonster-exit.
+  compute brushRow = 2 + (function random * 20).
+  compute brushCol = 2 + (function random * 76).
+  if map-cell(brushRow, brushCol) is not equal to "."
+    go to seedOneMonster-retry.
+  move "Y" to monster-active(monster-idx).
+  move brushCol to monster-x(monster-idx).
+  move brushRow to monster-y(monster-idx).
+  move "m" to monster-type(monster-idx).
+  move 8 to monster-hp(monster-idx).
+  move 3 to monster-attack(monster-idx).
+  move 1 to monster-defense(monster-idx).
+seedOneMonster-exit.
+  exit.
+
 
 *> -------------------------------------
-*> Section: seedMonsters
+*> Section: seedItems
+*>
+*> Scatter a handful of pickable items
+*> onto floor tiles.
+*> -------------------------------------
+seedItems section.
+  perform seedOneItem thru seedOneItem-exit
+    varying item-idx from 1 by 1 until item-idx > 5.
+  exit section.
+
+*> Place a single item, retrying on a fresh floor tile that no
+*> monster already stands on, giving up after 50 tries so an
+*> overpacked level can never hang the generator.
+seedOneItem.
+  move 0 to attemptCount.
+  move "N" to item-active(item-idx).
+seedOneItem-retry.
+  add 1 to attemptCount.
+  if attemptCount > 50
+    go to seedOneItem-exit.
+  compute brushRow = 2 + (function random * 20).
+  compute brushCol = 2 + (function random * 76).
+  if map-cell(brushRow, brushCol) is not equal to "."
+    go to seedOneItem-retry.
+  move 0 to tileOccupied.
+  perform varying monster-idx from 1 by 1 until monster-idx > 20
+    if monster-is-active(monster-idx)
+        and monster-x(monster-idx) is equal to brushCol
+        and monster-y(monster-idx) is equal to brushRow
+      move 1 to tileOccupied
+    end-if
+  end-perform.
+  if tileOccupied is equal to 1
+    go to seedOneItem-retry.
+  move "Y" to item-active(item-idx).
+  move brushCol to item-x(item-idx).
+  move brushRow to item-y(item-idx).
+  if function mod(item-idx, 2) is equal to 0
+    move "!" to item-type(item-idx)
+    move "a potion" to item-name(item-idx)
+    move "!" to map-cell(brushRow, brushCol)
+  else
+    move ")" to item-type(item-idx)
+    move "a dagger" to item-name(item-idx)
+    move ")" to map-cell(brushRow, brushCol)
+  end-if.
+seedOneItem-exit.
+  exit.
+
+
+*> -------------------------------------
+*> Section: addStaircases
 *>
-*> Wipe the existing map
+*> Drop a staircase down in the middle
+*> of the last room generated, and a
+*> staircase up in the middle of the
+*> first room, so the level connects to
+*> its neighbours.
 *> -------------------------------------
 addStaircases section.
-  move " " to map-cell(1,1)
-  move " " to map-cell(1,2)
+  compute brushRow = lastRoomY + (lastRoomHeight / 2).
+  compute brushCol = lastRoomX + (lastRoomWidth / 2).
+  move ">" to map-cell(brushRow, brushCol).
+  *> If no extra room ever got carved, lastRoom and firstRoom are
+  *> the same room - leave the up-stairs off rather than overwrite
+  *> the down-stairs we just placed on the very same tile.
+  if lastRoomX is not equal to firstRoomX
+      or lastRoomY is not equal to firstRoomY
+    compute brushRow = firstRoomY + (firstRoomHeight / 2)
+    compute brushCol = firstRoomX + (firstRoomWidth / 2)
+    move "<" to map-cell(brushRow, brushCol)
+  end-if.
   exit section.
 
 
