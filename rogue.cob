@@ -10,14 +10,82 @@ program-id. roguecobol.
 
 environment division.
 input-output section.
+file-control.
+  select optional save-file assign to "rogsave.dat"
+    organization is sequential
+    file status is save-file-status.
+  select optional history-file assign to "roghist.dat"
+    organization is sequential
+    file status is history-file-status.
 
 data division.
 
+file section.
+fd save-file.
+01 fd-map-table.
+  02 fd-map-row occurs 25 times.
+    03 fd-map-column occurs 80 times.
+      04 fd-map-cell pic x(1).
+01 fd-location.
+  02 fd-locationX pic 9(2) usage is binary.
+  02 fd-locationY pic 9(2) usage is binary.
+01 fd-player-stats.
+  02 fd-player-hp pic 9(3) usage is binary.
+  02 fd-player-max-hp pic 9(3) usage is binary.
+  02 fd-player-attack pic 9(2) usage is binary.
+  02 fd-player-defense pic 9(2) usage is binary.
+01 fd-dungeon-level pic 9(2) usage is binary.
+01 fd-monster-table.
+  02 fd-monster-entry occurs 20 times.
+    03 fd-monster-active pic x(1).
+    03 fd-monster-x pic 9(2) usage is binary.
+    03 fd-monster-y pic 9(2) usage is binary.
+    03 fd-monster-type pic x(1).
+    03 fd-monster-hp pic 9(3) usage is binary.
+    03 fd-monster-attack pic 9(2) usage is binary.
+    03 fd-monster-defense pic 9(2) usage is binary.
+01 fd-item-table.
+  02 fd-item-entry occurs 20 times.
+    03 fd-item-active pic x(1).
+    03 fd-item-x pic 9(2) usage is binary.
+    03 fd-item-y pic 9(2) usage is binary.
+    03 fd-item-type pic x(1).
+    03 fd-item-name pic x(12).
+01 fd-inventory-table.
+  02 fd-inventory-count pic 9(2) usage is binary.
+  02 fd-inventory-entry occurs 10 times.
+    03 fd-inv-type pic x(1).
+    03 fd-inv-name pic x(12).
+
+fd history-file.
+01 history-record.
+  02 history-date pic 9(8).
+  02 history-turns pic 9(5).
+  02 history-level pic 9(2).
+  02 history-cause pic x(20).
+
 working-storage section.
 
 *> Input buffer
 01 inputVar pic X(1).
 
+*> File status codes
+01 save-file-status pic x(2) value "00".
+01 history-file-status pic x(2) value "00".
+
+*> Turn counter and end-of-game bookkeeping
+01 turnCounter pic 9(5) usage is binary value 0.
+01 playerIsDead pic x(1) value "N".
+  88 player-is-dead value "Y".
+01 causeOfDeath pic x(20) value spaces.
+
+*> How many history-file records exist, and how many of the
+*> earliest ones to skip so showHighScores only lists the most
+*> recent runs that actually fit on the screen.
+01 historyTotal pic 9(4) usage is binary.
+01 historySkip pic 9(4) usage is binary.
+01 historyRecordNum pic 9(4) usage is binary.
+
 
 *> Character location
 01 location.
@@ -25,10 +93,46 @@ working-storage section.
   02 locationY pic 9(2) value 12.
 
 *> Current map of level
-01 map-table.
-  02 map-row occurs 25 times.
-    03 map-column occurs 80 times.
-      04 map-cell pic x(1) value "x".
+copy "maptbl.cpy".
+
+*> Which tiles the player has seen.
+*> " " never seen, "R" remembered (out of sight), "V" visible now.
+01 seen-table.
+  02 seen-row occurs 25 times.
+    03 seen-column occurs 80 times.
+      04 seen-cell pic x(1) value " ".
+
+*> Monsters on the current level
+copy "monstbl.cpy".
+
+*> Items still lying on the current level
+copy "itemtbl.cpy".
+
+*> Items the player is carrying
+copy "invtbl.cpy".
+
+*> Player combat stats
+copy "plyrstat.cpy".
+
+*> Scrolling message log - last few turns of events
+01 message-log.
+  02 message-next-slot pic 9(1) usage is binary value 1.
+  02 message-entry occurs 4 times.
+    03 message-text pic x(60) value spaces.
+01 eventText pic x(60) value spaces.
+
+*> Scratch subscript for showMessages, to walk the ring buffer
+*> above starting from its oldest slot.
+01 messageSlot pic 9(1) usage is binary.
+
+*> Where the dungeon generator drops the character once a
+*> level has been built.
+01 dungeon-linkage.
+  02 startPlayerX pic 9(2) usage is binary.
+  02 startPlayerY pic 9(2) usage is binary.
+
+01 dungeon-level pic 9(2) usage is binary value 1.
+01 deepest-level pic 9(2) usage is binary value 1.
 
 *> Screen buffer
 01 screen-table.
@@ -36,15 +140,89 @@ working-storage section.
     03 screen-column occurs 80 times.
       04 screen-cell pic x(1) value " ".
 
+*> Visibility radius work fields, for redrawScreen
+01 visBoundsSigned.
+  02 visRowMinS pic s9(3) usage is binary.
+  02 visRowMaxS pic s9(3) usage is binary.
+  02 visColMinS pic s9(3) usage is binary.
+  02 visColMaxS pic s9(3) usage is binary.
+01 visBounds.
+  02 visRowMin pic 9(2) usage is binary.
+  02 visRowMax pic 9(2) usage is binary.
+  02 visColMin pic 9(2) usage is binary.
+  02 visColMax pic 9(2) usage is binary.
+
+*> Loop subscripts shared by redrawScreen / moveNPCs
+01 scanRow pic 9(2) usage is binary.
+01 scanCol pic 9(2) usage is binary.
+01 targetX pic 9(2) usage is binary.
+01 targetY pic 9(2) usage is binary.
+01 foundIdx pic 9(2) usage is binary.
+01 damageAmount pic s9(3) usage is binary.
+01 moveDx pic s9(2) usage is binary.
+01 moveDy pic s9(2) usage is binary.
+
+*> Whether the command just entered actually spent a turn in the
+*> dungeon (a move or an attack), as opposed to a menu/meta action
+*> such as checking the inventory or saving the game.
+01 turnTaken pic x(1) value "N".
+  88 turn-was-taken value "Y".
+
 procedure division.
 
+*> ------------------------------------
+*> Section: mainMenu
+*> Top-level menu shown before a game
+*> starts - new game, continue a
+*> saved game, or review past runs.
+*> ------------------------------------
+mainMenu.
+  display " " at line 1 at column 1 erase to end of screen.
+  display "COBOL ROGUE" at line 2 column 34.
+  display "N - New game" at line 4 column 34.
+  display "C - Continue saved game" at line 5 column 34.
+  display "H - High scores" at line 6 column 34.
+  display "Choice: " at line 8 column 34.
+  accept inputVar with auto-skip.
+  if inputVar is equal to "h" or inputVar is equal to "H"
+    perform showHighScores
+    go to mainMenu.
+  if inputVar is equal to "c" or inputVar is equal to "C"
+    go to continueGame.
+  go to newGame.
+
 *> ------------------------------------
 *> Section: newGame
-*> Perform all the actions necessary 
+*> Perform all the actions necessary
 *> to start a new game.
 *> ------------------------------------
 newGame.
+  move space to inputVar.
+  move 1 to dungeon-level.
+  move 1 to deepest-level.
+  move 0 to inventory-count.
+  move 0 to turnCounter.
+  move "N" to playerIsDead.
+  call "dungeon" using map-table monster-table item-table
+    dungeon-linkage.
+  move startPlayerX to locationX.
+  move startPlayerY to locationY.
+  move "Welcome to the dungeon." to eventText.
+  perform logMessage.
   perform wipeScreen.
+  go to mainProcedure.
+
+*> ------------------------------------
+*> Section: continueGame
+*> Resume a previously saved game.
+*> ------------------------------------
+continueGame.
+  perform wipeScreen.
+  perform loadGame.
+  if save-file-status is not equal to "00"
+    display "No saved game found - press any key." at line 12 column 25
+    accept inputVar with auto-skip
+    go to mainMenu.
 
 
 *> ------------------------------------
@@ -54,28 +232,26 @@ newGame.
 *> ------------------------------------
 
 mainProcedure.
-  perform until inputVar is equal to "q"
+  perform until inputVar is equal to "q" or player-is-dead
     perform getInput
-    perform moveNPCs
+    if turn-was-taken
+      add 1 to turnCounter
+      if not player-is-dead
+        perform moveNPCs
+      end-if
+    end-if
     perform wipeScreen
     perform redrawScreen
     perform showMessages
   end-perform.
+  if player-is-dead
+    move "Slain by a monster" to causeOfDeath
+  else
+    move "Retired" to causeOfDeath
+  end-if.
+  perform writeRunHistory.
   goback.
 
-*> ------------------------------------
-*> Section: createMap
-*> Generate a new map for the current
-*> level.
-*> ------------------------------------
-
-createMap.
-  move '          xxxxxxxxxx          xxxxxxxxx          xxxxxxxxxx     ' to map-row(1).
-  display " " at line 1 at column 1 erase to end of screen.
-  display "@" at line 10 at column 10.
-  display "Two-d table : " map-row(1).
-
-
 *> -------------------------------------
 *> Section: getInput
 *> Wait for single character input and 
@@ -85,22 +261,247 @@ createMap.
 
 getInput.
   accept inputVar with auto-skip.
+  move "N" to turnTaken.
   if inputVar is equal to "w"
-    then subtract 1 from locationY.
+    move 0 to moveDx
+    move -1 to moveDy
+    perform attemptMove.
   if inputVar is equal to "s"
-    then add 1 to locationY.
+    move 0 to moveDx
+    move 1 to moveDy
+    perform attemptMove.
   if inputVar is equal to "a"
-    then subtract 1 from locationX.
+    move -1 to moveDx
+    move 0 to moveDy
+    perform attemptMove.
   if inputVar is equal to "d"
-    then add 1 to locationX.
+    move 1 to moveDx
+    move 0 to moveDy
+    perform attemptMove.
+  if inputVar is equal to "i" or inputVar is equal to "I"
+    perform showInventory.
+  if inputVar is equal to "S"
+    perform saveGame
+    move "Game saved." to eventText
+    perform logMessage.
+
+
+*> -------------------------------------
+*> Section: attemptMove
+*> Work out what's in the cell the
+*> player is trying to move into and
+*> act accordingly - fight a monster,
+*> pick up an item, take the stairs,
+*> bump into a wall, or just walk.
+*> -------------------------------------
+
+attemptMove section.
+  compute targetX = locationX + moveDx.
+  compute targetY = locationY + moveDy.
+  if targetX < 1 or targetX > 80 or targetY < 1 or targetY > 25
+    go to attemptMove-exit.
+  perform findMonsterAt.
+  if foundIdx is not equal to 0
+    move "Y" to turnTaken
+    perform resolvePlayerAttack
+    go to attemptMove-exit.
+  if map-cell(targetY, targetX) is equal to "x"
+    go to attemptMove-exit.
+  move "Y" to turnTaken.
+  move targetX to locationX.
+  move targetY to locationY.
+  if map-cell(targetY, targetX) is equal to "!" or
+      map-cell(targetY, targetX) is equal to ")"
+    perform pickUpItemAt.
+  if map-cell(targetY, targetX) is equal to ">"
+    perform descendStairs.
+attemptMove-exit.
+  exit section.
+
+
+*> -------------------------------------
+*> Section: pickUpItemAt
+*> Move an item from the map and
+*> item-table into the player's
+*> inventory-table.
+*> -------------------------------------
+
+pickUpItemAt section.
+  move 0 to foundIdx.
+  perform varying item-idx from 1 by 1 until item-idx > 20
+    if item-is-active(item-idx)
+        and item-x(item-idx) is equal to targetX
+        and item-y(item-idx) is equal to targetY
+      move item-idx to foundIdx
+    end-if
+  end-perform.
+  if foundIdx is equal to 0
+    go to pickUpItemAt-exit.
+  if inventory-count is less than 10
+    add 1 to inventory-count
+    move item-type(foundIdx) to inv-type(inventory-count)
+    move item-name(foundIdx) to inv-name(inventory-count)
+    string "You found " item-name(foundIdx) delimited by size
+      into eventText
+    perform logMessage
+    move "N" to item-active(foundIdx)
+    move "." to map-cell(targetY, targetX)
+  else
+    move "Your pack is full." to eventText
+    perform logMessage
+  end-if.
+pickUpItemAt-exit.
+  exit section.
+
+
+*> -------------------------------------
+*> Section: descendStairs
+*> The player has stepped onto a
+*> staircase down - generate the next
+*> level, keeping stats and inventory.
+*> -------------------------------------
+
+descendStairs section.
+  add 1 to dungeon-level.
+  if dungeon-level > deepest-level
+    move dungeon-level to deepest-level.
+  call "dungeon" using map-table monster-table item-table
+    dungeon-linkage.
+  move startPlayerX to locationX.
+  move startPlayerY to locationY.
+  perform clearSeenTable.
+  move "You descend deeper into the dungeon." to eventText.
+  perform logMessage.
+  exit section.
+
+
+*> -------------------------------------
+*> Section: findMonsterAt
+*> Set foundIdx to the monster-table
+*> index of the active monster at
+*> targetX/targetY, or zero if there
+*> isn't one.
+*> -------------------------------------
+
+findMonsterAt section.
+  move 0 to foundIdx.
+  perform varying monster-idx from 1 by 1 until monster-idx > 20
+    if monster-is-active(monster-idx)
+        and monster-x(monster-idx) is equal to targetX
+        and monster-y(monster-idx) is equal to targetY
+      move monster-idx to foundIdx
+    end-if
+  end-perform.
+  exit section.
+
+
+*> -------------------------------------
+*> Section: resolvePlayerAttack
+*> The player attacks the monster
+*> found by findMonsterAt.
+*> -------------------------------------
+
+resolvePlayerAttack section.
+  compute damageAmount = player-attack - monster-defense(foundIdx).
+  if damageAmount < 1
+    move 1 to damageAmount.
+  if monster-hp(foundIdx) <= damageAmount
+    move "N" to monster-active(foundIdx)
+    move "You defeated the monster!" to eventText
+    perform logMessage
+  else
+    subtract damageAmount from monster-hp(foundIdx)
+    move "You hit the monster." to eventText
+    perform logMessage
+  end-if.
+  exit section.
 
 
 *> -------------------------------------
 *> Section: moveNPCs
-*> For each baddie currently present, 
+*> For each baddie currently present,
 *> work out their movement and/or action
+*> -------------------------------------
 
 moveNPCs section.
+  perform varying monster-idx from 1 by 1 until monster-idx > 20
+    if monster-is-active(monster-idx)
+      perform moveOneMonster thru moveOneMonster-exit
+    end-if
+  end-perform.
+  exit section.
+
+
+*> -------------------------------------
+*> Section: moveOneMonster
+*> Step one monster towards the player
+*> if it's within range, attacking if
+*> it's already adjacent.
+*> -------------------------------------
+
+moveOneMonster.
+  compute damageAmount = locationX - monster-x(monster-idx).
+  if damageAmount < 0
+    compute damageAmount = damageAmount * -1.
+  if damageAmount > 1
+    go to moveOneMonster-step.
+  compute damageAmount = locationY - monster-y(monster-idx).
+  if damageAmount < 0
+    compute damageAmount = damageAmount * -1.
+  if damageAmount > 1
+    go to moveOneMonster-step.
+  perform resolveMonsterAttack.
+  go to moveOneMonster-exit.
+moveOneMonster-step.
+  *> not adjacent - shuffle one step towards the player if
+  *> within sight range, otherwise leave it be.
+  compute damageAmount = locationX - monster-x(monster-idx).
+  if damageAmount < -8 or damageAmount > 8
+    go to moveOneMonster-exit.
+  compute damageAmount = locationY - monster-y(monster-idx).
+  if damageAmount < -8 or damageAmount > 8
+    go to moveOneMonster-exit.
+  move monster-x(monster-idx) to targetX.
+  move monster-y(monster-idx) to targetY.
+  if locationX > monster-x(monster-idx)
+    add 1 to targetX.
+  if locationX < monster-x(monster-idx)
+    subtract 1 from targetX.
+  if locationY > monster-y(monster-idx)
+    add 1 to targetY.
+  if locationY < monster-y(monster-idx)
+    subtract 1 from targetY.
+  if targetX is equal to locationX and targetY is equal to locationY
+    go to moveOneMonster-exit.
+  if map-cell(targetY, targetX) is equal to "x"
+    go to moveOneMonster-exit.
+  move targetX to monster-x(monster-idx).
+  move targetY to monster-y(monster-idx).
+moveOneMonster-exit.
+  exit.
+
+
+*> -------------------------------------
+*> Section: resolveMonsterAttack
+*> A monster adjacent to the player
+*> attacks.
+*> -------------------------------------
+
+resolveMonsterAttack section.
+  compute damageAmount = monster-attack(monster-idx) - player-defense.
+  if damageAmount < 1
+    move 1 to damageAmount.
+  if player-hp <= damageAmount
+    move 0 to player-hp
+    move "Y" to playerIsDead
+    move "You have been slain!" to eventText
+    perform logMessage
+  else
+    subtract damageAmount from player-hp
+    move "The monster hits you!" to eventText
+    perform logMessage
+  end-if.
+  exit section.
 
 
 *> -------------------------------------
@@ -120,10 +521,171 @@ wipeScreen section.
 *> character's icon.
 
 redrawScreen section.
+  perform forgetCurrentlyVisible.
+  perform computeVisibleBounds.
+  perform revealVisibleArea.
+  perform drawSeenMap.
+  perform drawVisibleMonsters.
+  perform drawVisibleItems.
   display "@" at line locationY at column locationX
     foreground-color 13
     highlight.
-  call "drawRoom" using 10, 10, 20, 20.
+  exit section.
+
+
+*> -------------------------------------
+*> Section: forgetCurrentlyVisible
+*> Every tile that was visible last
+*> turn becomes merely remembered,
+*> ready to be re-lit this turn if
+*> it's still in range.
+*> -------------------------------------
+
+forgetCurrentlyVisible section.
+  perform varying scanRow from 1 by 1 until scanRow > 25
+    perform varying scanCol from 1 by 1 until scanCol > 80
+      if seen-cell(scanRow, scanCol) is equal to "V"
+        move "R" to seen-cell(scanRow, scanCol)
+      end-if
+    end-perform
+  end-perform.
+  exit section.
+
+
+*> -------------------------------------
+*> Section: computeVisibleBounds
+*> Work out the box of the map that's
+*> within the player's sight radius,
+*> clamped to the edges of the map.
+*> -------------------------------------
+
+computeVisibleBounds section.
+  compute visRowMinS = locationY - 6.
+  compute visRowMaxS = locationY + 6.
+  compute visColMinS = locationX - 6.
+  compute visColMaxS = locationX + 6.
+  if visRowMinS < 1
+    move 1 to visRowMin
+  else
+    move visRowMinS to visRowMin
+  end-if.
+  if visColMinS < 1
+    move 1 to visColMin
+  else
+    move visColMinS to visColMin
+  end-if.
+  if visRowMaxS > 25
+    move 25 to visRowMax
+  else
+    move visRowMaxS to visRowMax
+  end-if.
+  if visColMaxS > 80
+    move 80 to visColMax
+  else
+    move visColMaxS to visColMax
+  end-if.
+  exit section.
+
+
+*> -------------------------------------
+*> Section: revealVisibleArea
+*> Mark every tile within the visible
+*> box as currently seen.
+*> -------------------------------------
+
+revealVisibleArea section.
+  perform varying scanRow from visRowMin by 1 until scanRow > visRowMax
+    perform varying scanCol from visColMin by 1 until scanCol > visColMax
+      if map-cell(scanRow, scanCol) is not equal to " "
+        move "V" to seen-cell(scanRow, scanCol)
+        move map-cell(scanRow, scanCol) to screen-cell(scanRow, scanCol)
+      end-if
+    end-perform
+  end-perform.
+  exit section.
+
+
+*> -------------------------------------
+*> Section: drawSeenMap
+*> Draw every tile the player has ever
+*> seen - bright for what's visible now,
+*> dim for what's only remembered.
+*> -------------------------------------
+
+drawSeenMap section.
+  perform varying scanRow from 1 by 1 until scanRow > 25
+    perform varying scanCol from 1 by 1 until scanCol > 80
+      evaluate seen-cell(scanRow, scanCol)
+        when "V"
+          display screen-cell(scanRow, scanCol) at line scanRow col scanCol
+            foreground-color is 7
+        when "R"
+          display screen-cell(scanRow, scanCol) at line scanRow col scanCol
+            foreground-color is 8
+      end-evaluate
+    end-perform
+  end-perform.
+  exit section.
+
+
+*> -------------------------------------
+*> Section: drawVisibleMonsters
+*> Draw each active monster that's
+*> currently in the visible area.
+*> -------------------------------------
+
+drawVisibleMonsters section.
+  perform varying monster-idx from 1 by 1 until monster-idx > 20
+    if monster-is-active(monster-idx)
+        and seen-cell(monster-y(monster-idx), monster-x(monster-idx))
+          is equal to "V"
+      display monster-type(monster-idx)
+        at line monster-y(monster-idx) col monster-x(monster-idx)
+        foreground-color is 2
+        highlight
+    end-if
+  end-perform.
+  exit section.
+
+
+*> -------------------------------------
+*> Section: drawVisibleItems
+*> Draw each item still on the ground
+*> that's currently in the visible
+*> area.
+*> -------------------------------------
+
+drawVisibleItems section.
+  perform varying item-idx from 1 by 1 until item-idx > 20
+    if item-is-active(item-idx)
+        and seen-cell(item-y(item-idx), item-x(item-idx)) is equal to "V"
+      display item-type(item-idx)
+        at line item-y(item-idx) col item-x(item-idx)
+        foreground-color is 3
+    end-if
+  end-perform.
+  exit section.
+
+
+*> -------------------------------------
+*> Section: showInventory
+*> Overlay the player's inventory on
+*> the map until a key is pressed.
+*> -------------------------------------
+
+showInventory section.
+  display " " at line 1 at column 1 erase to end of screen.
+  display "INVENTORY" at line 2 column 30.
+  if inventory-count is equal to 0
+    display "You are carrying nothing." at line 4 column 25
+  else
+    perform varying inv-idx from 1 by 1 until inv-idx > inventory-count
+      display inv-name(inv-idx) at line 3 + inv-idx column 25
+    end-perform
+  end-if.
+  display "Press any key to continue" at line 20 column 25.
+  accept inputVar with auto-skip.
+  exit section.
 
 *> -------------------------------------
 *> Section: showMessages
@@ -133,49 +695,190 @@ redrawScreen section.
 *> turn.
 
 showMessages section.
+  perform varying scanRow from 1 by 1 until scanRow > 4
+    compute messageSlot =
+      function mod(message-next-slot + scanRow - 2, 4) + 1
+    display message-text(messageSlot) at line 21 + scanRow column 1
+  end-perform.
+  exit section.
 
 
 *> -------------------------------------
-*> Subprogram: drawRoom
-*> 
-*> Draw a room
-identification division.
-program-id. drawRoom.
-data division.
-working-storage section.
-01 brushX pic 9(2) usage is binary.
-01 brushY pic 9(2) usage is binary.
-linkage section.
-01 startX pic 9(2) usage is binary.
-01 startY pic 9(2) usage is binary.
-01 endX pic 9(2) usage is binary.
-01 endY pic 9(2) usage is binary.
-procedure division using startX startY endX endY.
-doDrawRoom.
-  perform varying brushX from startX by 1 until brushX > endX
-    display "-" at line startY col brushX
-      foreground-color is 7
-      background-color is 4
-  end-perform.
-  perform varying brushX from startX by 1 until brushX > endX
-    display "-" at line endY col brushX
-      foreground-color is 7
-      background-color is 4
-  end-perform.
-  perform varying brushY from startY by 1 until brushY > endY
-    display "|" at line brushY col startX
-      foreground-color is 7
-      background-color is 4
-  end-perform.
-  perform varying brushY from startY by 1 until brushY > endY
-    display "|" at line brushY col endX
-      foreground-color is 7
-      background-color is 4
+*> Section: logMessage
+*> Append a message to the scrolling
+*> message log, wrapping round to the
+*> oldest slot once it's full.
+*> -------------------------------------
+
+logMessage section.
+  move eventText to message-text(message-next-slot).
+  add 1 to message-next-slot.
+  if message-next-slot > 4
+    move 1 to message-next-slot.
+  exit section.
+
+
+*> -------------------------------------
+*> Section: saveGame
+*> Write the current level, player and
+*> monster state to the save file.
+*> -------------------------------------
+
+saveGame section.
+  open output save-file.
+  move map-table to fd-map-table.
+  write fd-map-table.
+  move locationX to fd-locationX.
+  move locationY to fd-locationY.
+  write fd-location.
+  move player-hp to fd-player-hp.
+  move player-max-hp to fd-player-max-hp.
+  move player-attack to fd-player-attack.
+  move player-defense to fd-player-defense.
+  write fd-player-stats.
+  move dungeon-level to fd-dungeon-level.
+  write fd-dungeon-level.
+  move monster-table to fd-monster-table.
+  write fd-monster-table.
+  move item-table to fd-item-table.
+  write fd-item-table.
+  move inventory-table to fd-inventory-table.
+  write fd-inventory-table.
+  close save-file.
+  exit section.
+
+
+*> -------------------------------------
+*> Section: loadGame
+*> Read a previously saved game back
+*> into working-storage.
+*> -------------------------------------
+
+loadGame section.
+  open input save-file.
+  if save-file-status is not equal to "00"
+    close save-file
+    go to loadGame-exit.
+  read save-file.
+  move fd-map-table to map-table.
+  read save-file.
+  move fd-locationX to locationX.
+  move fd-locationY to locationY.
+  read save-file.
+  move fd-player-hp to player-hp.
+  move fd-player-max-hp to player-max-hp.
+  move fd-player-attack to player-attack.
+  move fd-player-defense to player-defense.
+  read save-file.
+  move fd-dungeon-level to dungeon-level.
+  move dungeon-level to deepest-level.
+  read save-file.
+  move fd-monster-table to monster-table.
+  read save-file.
+  move fd-item-table to item-table.
+  read save-file.
+  move fd-inventory-table to inventory-table.
+  close save-file.
+  perform clearSeenTable.
+loadGame-exit.
+  exit section.
+
+
+*> -------------------------------------
+*> Section: clearSeenTable
+*> Forget everything the player has
+*> seen so far - used when a level
+*> changes under them.
+*> -------------------------------------
+
+clearSeenTable section.
+  perform varying scanRow from 1 by 1 until scanRow > 25
+    perform varying scanCol from 1 by 1 until scanCol > 80
+      move " " to seen-cell(scanRow, scanCol)
+    end-perform
   end-perform.
-  display "+" at line startY col startX foreground-color is 7 background-color is 4.
-  display "+" at line startY col endX foreground-color is 7 background-color is 4.
-  display "+" at line endY col startX foreground-color is 7 background-color is 4.
-  display "+" at line endY col endX foreground-color is 7 background-color is 4.
-  exit program.
-end program drawRoom.
+  exit section.
+
+
+*> -------------------------------------
+*> Section: writeRunHistory
+*> Append the just-finished run to the
+*> history file on death or quit.
+*> -------------------------------------
+
+writeRunHistory section.
+  open extend history-file.
+  if history-file-status is equal to "05"
+    close history-file
+    open output history-file.
+  accept history-date from date yyyymmdd.
+  move turnCounter to history-turns.
+  move deepest-level to history-level.
+  move causeOfDeath to history-cause.
+  write history-record.
+  close history-file.
+  exit section.
+
+
+*> -------------------------------------
+*> Section: showHighScores
+*> List the past runs recorded in the
+*> history file.
+*> -------------------------------------
+
+showHighScores section.
+  display " " at line 1 at column 1 erase to end of screen.
+  display "HIGH SCORES" at line 2 column 33.
+  display "DATE        TURNS  LEVEL  CAUSE" at line 4 column 20.
+  open input history-file.
+  if history-file-status is not equal to "00"
+    close history-file
+    display "No runs recorded yet." at line 6 column 25
+  else
+    *> First pass - just count the records, so we know how many of
+    *> the earliest ones to skip over on the second pass. Only the
+    *> most recent 15 runs fit the screen (lines 5-19).
+    move 0 to historyTotal
+    perform readHistoryRecord
+    perform until history-file-status is equal to "10"
+      add 1 to historyTotal
+      perform readHistoryRecord
+    end-perform
+    close history-file
+    move 0 to historySkip
+    if historyTotal > 15
+      compute historySkip = historyTotal - 15
+    end-if
+    open input history-file
+    move 0 to historyRecordNum
+    move 0 to scanCol
+    perform readHistoryRecord
+    perform until history-file-status is equal to "10"
+      add 1 to historyRecordNum
+      if historyRecordNum > historySkip
+        add 1 to scanCol
+        display history-date at line 4 + scanCol column 20
+        display history-turns at line 4 + scanCol column 31
+        display history-level at line 4 + scanCol column 38
+        display history-cause at line 4 + scanCol column 45
+      end-if
+      perform readHistoryRecord
+    end-perform
+    close history-file
+  end-if.
+  display "Press any key to continue" at line 20 column 25.
+  accept inputVar with auto-skip.
+  exit section.
+
+
+*> -------------------------------------
+*> Section: readHistoryRecord
+*> Read the next run record from the
+*> history file, if there is one.
+*> -------------------------------------
+
+readHistoryRecord section.
+  read history-file
+    at end move "10" to history-file-status.
+  exit section.
 
