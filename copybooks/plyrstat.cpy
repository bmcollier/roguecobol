@@ -0,0 +1,10 @@
+*> -------------------------------------
+*> Copybook: plyrstat
+*>
+*> Player combat stats.
+*> -------------------------------------
+01 player-stats.
+  02 player-hp pic 9(3) usage is binary value 20.
+  02 player-max-hp pic 9(3) usage is binary value 20.
+  02 player-attack pic 9(2) usage is binary value 5.
+  02 player-defense pic 9(2) usage is binary value 2.
