@@ -0,0 +1,18 @@
+*> -------------------------------------
+*> Copybook: monstbl
+*>
+*> Shared monster-table layout - the
+*> dungeon seeds it, rogue.cob moves
+*> and fights the entries in it.
+*> -------------------------------------
+01 monster-table.
+  02 monster-entry occurs 20 times indexed by monster-idx.
+    03 monster-active pic x(1) value "N".
+      88 monster-is-active value "Y".
+      88 monster-is-inactive value "N".
+    03 monster-x pic 9(2) usage is binary.
+    03 monster-y pic 9(2) usage is binary.
+    03 monster-type pic x(1) value "m".
+    03 monster-hp pic 9(3) usage is binary.
+    03 monster-attack pic 9(2) usage is binary.
+    03 monster-defense pic 9(2) usage is binary.
