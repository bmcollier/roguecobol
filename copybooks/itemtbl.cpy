@@ -0,0 +1,17 @@
+*> -------------------------------------
+*> Copybook: itemtbl
+*>
+*> Shared item-table layout - items the
+*> dungeon seeds onto floor tiles and
+*> rogue.cob picks up into the player's
+*> inventory-table.
+*> -------------------------------------
+01 item-table.
+  02 item-entry occurs 20 times indexed by item-idx.
+    03 item-active pic x(1) value "N".
+      88 item-is-active value "Y".
+      88 item-is-inactive value "N".
+    03 item-x pic 9(2) usage is binary.
+    03 item-y pic 9(2) usage is binary.
+    03 item-type pic x(1).
+    03 item-name pic x(12).
