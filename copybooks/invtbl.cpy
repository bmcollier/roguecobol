@@ -0,0 +1,10 @@
+*> -------------------------------------
+*> Copybook: invtbl
+*>
+*> Player's carried items.
+*> -------------------------------------
+01 inventory-table.
+  02 inventory-count pic 9(2) usage is binary value 0.
+  02 inventory-entry occurs 10 times indexed by inv-idx.
+    03 inv-type pic x(1).
+    03 inv-name pic x(12).
