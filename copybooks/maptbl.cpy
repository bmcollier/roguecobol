@@ -0,0 +1,22 @@
+*> -------------------------------------
+*> Copybook: maptbl
+*>
+*> Shared map-table layout - one tile
+*> per cell.  Shared between rogue.cob
+*> and dungeon.cob so the two programs
+*> agree on the record shape passed
+*> over the CALL.
+*>
+*> Tile values in use:
+*>   "x"  wall
+*>   "."  floor
+*>   ">"  stairs down
+*>   "<"  stairs up
+*>   "!"  potion
+*>   ")"  weapon
+*>   " "  unexplored / outside the dungeon
+*> -------------------------------------
+01 map-table.
+  02 map-row occurs 25 times.
+    03 map-column occurs 80 times.
+      04 map-cell pic x(1) value " ".
